@@ -0,0 +1,231 @@
+      *****************************************************************
+      *                                                               *
+      *   PROGRAMA DE MANTENIMIENTO DEL ARCHIVO DE TIPOS DE ARTICULO  *
+      *   (A-TIPOARTI), CON ALTA, MODIFICACION DE LA DESCRIPCION Y    *
+      *   BAJA DE TIPOS, LOCALIZADOS POR SU CODIGO DE TIPO DE         *
+      *   ARTICULO (COD-TPARTI) SOBRE ARCHIVO INDEXADO.               *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-TP07.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       REMARKS. MANTENIMIENTO DEL ARCHIVO DE TIPOS DE ARTICULO - ALTA,
+           BAJA Y MODIFICACION DE LA DESCRIPCION POR CODIGO DE TIPO.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 09/08/2026  DSI     PROGRAMA ORIGINAL. EL ARCHIVO DE TIPOS DE
+      *                     ARTICULO SE REORGANIZA COMO INDEXADO POR
+      *                     COD-TPARTI (ATPAR.REL) PARA PERMITIR SU
+      *                     MANTENIMIENTO, EN LUGAR DE EDITARSE A MANO.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO DE TIPOS DE ARTICULO
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-TPARTI
+               FILE STATUS IS FS-TIPOARTI.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULO
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD IS STANDARD.
+       01  R-TIPOARTI.
+           02  COD-TPARTI          PIC X(03).
+           02  DES-TPARTI          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  FS-TIPOARTI             PIC X(02).
+           88  FS-TIPOARTI-OK      VALUE '00'.
+       77  WS-OPCION               PIC X(01).
+           88  WS-OPCION-ALTA      VALUE '1'.
+           88  WS-OPCION-MODIF     VALUE '2'.
+           88  WS-OPCION-BAJA      VALUE '3'.
+           88  WS-OPCION-CONSULTA  VALUE '4'.
+           88  WS-OPCION-FIN       VALUE '0'.
+           88  WS-OPCION-VALIDA    VALUE '0' '1' '2' '3' '4'.
+       77  COD-TPARTI-BUSCADO      PIC X(03).
+       77  DES-TPARTI-NUEVA        PIC X(20).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESO-MENU THRU 2000-EXIT
+               UNTIL WS-OPCION-FIN.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+      *-----------------------------------------------------------------
+           MOVE SPACE TO WS-OPCION.
+           OPEN I-O A-TIPOARTI.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-PROCESO-MENU.
+      *-----------------------------------------------------------------
+           PERFORM 2100-MOSTRAR-MENU THRU 2100-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM 2200-ALTA-TIPO THRU 2200-EXIT
+               WHEN WS-OPCION-MODIF
+                   PERFORM 2300-MODIFICAR-TIPO THRU 2300-EXIT
+               WHEN WS-OPCION-BAJA
+                   PERFORM 2400-BAJA-TIPO THRU 2400-EXIT
+               WHEN WS-OPCION-CONSULTA
+                   PERFORM 2500-CONSULTAR-TIPO THRU 2500-EXIT
+               WHEN WS-OPCION-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCION NO VALIDA. VUELVA A INTENTARLO.'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-MOSTRAR-MENU.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY '---- MANTENIMIENTO DE TIPOS DE ARTICULO ----'.
+           DISPLAY '1. ALTA DE TIPO DE ARTICULO'.
+           DISPLAY '2. MODIFICACION DE LA DESCRIPCION DE UN TIPO'.
+           DISPLAY '3. BAJA DE TIPO DE ARTICULO'.
+           DISPLAY '4. CONSULTA DE TIPO DE ARTICULO'.
+           DISPLAY '0. FIN'.
+           DISPLAY 'ELIJA UNA OPCION:'.
+           ACCEPT WS-OPCION.
+
+           IF NOT WS-OPCION-VALIDA
+               DISPLAY 'OPCION NO VALIDA. VUELVA A INTENTARLO.'
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-ALTA-TIPO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE TIPO A DAR DE ALTA:'.
+           ACCEPT COD-TPARTI.
+           DISPLAY 'INTRODUCE LA DESCRIPCION DEL TIPO DE ARTICULO:'.
+           ACCEPT DES-TPARTI.
+
+           WRITE R-TIPOARTI
+               INVALID KEY
+                   DISPLAY 'INVALID: YA EXISTE UN TIPO CON '
+                       'COD-TPARTI: ' COD-TPARTI
+               NOT INVALID KEY
+                   DISPLAY 'OK: TIPO ' COD-TPARTI ' DADO DE ALTA'
+           END-WRITE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2300-MODIFICAR-TIPO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE TIPO A MODIFICAR:'.
+           ACCEPT COD-TPARTI-BUSCADO.
+
+           MOVE COD-TPARTI-BUSCADO TO COD-TPARTI.
+           READ A-TIPOARTI
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE TIPO CON '
+                       'COD-TPARTI: ' COD-TPARTI-BUSCADO
+           END-READ.
+
+           IF FS-TIPOARTI-OK
+               DISPLAY 'DESCRIPCION ACTUAL: ' DES-TPARTI
+               DISPLAY 'NUEVA DESCRIPCION DEL TIPO DE ARTICULO:'
+               ACCEPT DES-TPARTI-NUEVA
+
+               MOVE DES-TPARTI-NUEVA TO DES-TPARTI
+
+               REWRITE R-TIPOARTI
+                   INVALID KEY
+                       DISPLAY 'ERROR INVALID: NO SE HA PODIDO '
+                           'ACTUALIZAR EL TIPO ' COD-TPARTI-BUSCADO
+                   NOT INVALID KEY
+                       DISPLAY 'OK: TIPO ' COD-TPARTI-BUSCADO
+                           ' MODIFICADO'
+               END-REWRITE
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2400-BAJA-TIPO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE TIPO A DAR DE BAJA:'.
+           ACCEPT COD-TPARTI-BUSCADO.
+
+           MOVE COD-TPARTI-BUSCADO TO COD-TPARTI.
+           READ A-TIPOARTI
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE TIPO CON '
+                       'COD-TPARTI: ' COD-TPARTI-BUSCADO
+           END-READ.
+
+           IF FS-TIPOARTI-OK
+               DELETE A-TIPOARTI
+                   INVALID KEY
+                       DISPLAY 'ERROR INVALID: NO SE HA PODIDO '
+                           'ELIMINAR EL TIPO ' COD-TPARTI-BUSCADO
+                   NOT INVALID KEY
+                       DISPLAY 'OK: TIPO ' COD-TPARTI-BUSCADO
+                           ' DADO DE BAJA'
+               END-DELETE
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2500-CONSULTAR-TIPO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE TIPO A CONSULTAR:'.
+           ACCEPT COD-TPARTI-BUSCADO.
+
+           MOVE COD-TPARTI-BUSCADO TO COD-TPARTI.
+           READ A-TIPOARTI
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE TIPO CON '
+                       'COD-TPARTI: ' COD-TPARTI-BUSCADO
+               NOT INVALID KEY
+                   DISPLAY 'OK: COD-TPARTI: ' COD-TPARTI ' - '
+                       DES-TPARTI
+           END-READ.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+      *-----------------------------------------------------------------
+           CLOSE A-TIPOARTI.
+       9000-EXIT.
+           EXIT.
