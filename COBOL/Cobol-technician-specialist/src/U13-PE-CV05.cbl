@@ -0,0 +1,202 @@
+      *****************************************************************
+      *                                                               *
+      *   PROGRAMA DE CONVERSION ENTRE EL ARCHIVO INDEXADO DE         *
+      *   ARTICULOS (AARTI.REL) Y SU COPIA SECUENCIAL (AARTI.SEC),    *
+      *   PARA QUE LAS DOS VISTAS DEL ARCHIVO DE ARTICULOS QUEDEN     *
+      *   SINCRONIZADAS DESPUES DE UN PROCESO DE MANTENIMIENTO.       *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-CV05.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       REMARKS. RECONSTRUYE AARTI.SEC A PARTIR DE AARTI.REL, O
+           AARTI.REL A PARTIR DE AARTI.SEC, SEGUN EL SENTIDO ELEGIDO.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 09/08/2026  DSI     PROGRAMA ORIGINAL.
+      * 09/08/2026  DSI     EL REGISTRO DE ARTICULO INCORPORA EL
+      *                     PRECIO ANTERIOR Y LA FECHA DE EFECTO DEL
+      *                     PRECIO (VER PE-AR02); SE TRASLADAN IGUAL
+      *                     QUE EL RESTO DE CAMPOS CON MOVE
+      *                     CORRESPONDING.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
+           SELECT A-ARTI-REL ASSIGN TO DISK 'AARTI.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-ARTI OF R-ARTICULO-REL
+               FILE STATUS IS FS-ARTI-REL.
+      *
+      *    DECLARACION DE LA COPIA SECUENCIAL DE ARTICULOS
+      *
+           SELECT A-ARTI-SEC ASSIGN TO DISK 'AARTI.SEC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-ARTI-SEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO
+      *
+       FD  A-ARTI-REL
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO-REL.
+           02  COD-ARTI        PIC 9(04).
+           02  NOM-ARTI        PIC X(25).
+           02  NUM-ARTI        PIC 9(06).
+           02  PRE-ARTI        PIC 9(04)V9(02).
+           02  COD-TPARTI      PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DEL ARCHIVO SECUENCIAL
+      *
+       FD  A-ARTI-SEC
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO-SEC.
+           02  COD-ARTI        PIC 9(04).
+           02  NOM-ARTI        PIC X(25).
+           02  NUM-ARTI        PIC 9(06).
+           02  PRE-ARTI        PIC 9(04)V9(02).
+           02  COD-TPARTI      PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ARTI-REL             PIC X(02).
+       77  FS-ARTI-SEC             PIC X(02).
+       77  WS-SENTIDO              PIC X(01).
+           88  WS-SENTIDO-REL-A-SEC  VALUE '1'.
+           88  WS-SENTIDO-SEC-A-REL  VALUE '2'.
+       77  FIN-REL                 PIC X(01).
+           88  FIN-REL-SI          VALUE 'S'.
+       77  FIN-SEC                 PIC X(01).
+           88  FIN-SEC-SI          VALUE 'S'.
+       77  WS-CONTADOR             PIC 9(06) COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-SENTIDO-REL-A-SEC
+                   PERFORM 2000-CONVERTIR-REL-A-SEC THRU 2000-EXIT
+               WHEN WS-SENTIDO-SEC-A-REL
+                   PERFORM 3000-CONVERTIR-SEC-A-REL THRU 3000-EXIT
+               WHEN OTHER
+                   DISPLAY 'OPCION NO VALIDA. PROCESO CANCELADO.'
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+      *-----------------------------------------------------------------
+           MOVE ZERO TO WS-CONTADOR.
+           MOVE 'N' TO FIN-REL.
+           MOVE 'N' TO FIN-SEC.
+           DISPLAY SPACE.
+           DISPLAY '---- CONVERSION AARTI.REL / AARTI.SEC ----'.
+           DISPLAY '1. RECONSTRUIR AARTI.SEC A PARTIR DE AARTI.REL'.
+           DISPLAY '2. RECONSTRUIR AARTI.REL A PARTIR DE AARTI.SEC'.
+           DISPLAY 'ELIJA EL SENTIDO DE LA CONVERSION:'.
+           ACCEPT WS-SENTIDO.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-CONVERTIR-REL-A-SEC.
+      *-----------------------------------------------------------------
+           OPEN INPUT A-ARTI-REL.
+           OPEN OUTPUT A-ARTI-SEC.
+
+           PERFORM 2100-LEER-REL THRU 2100-EXIT.
+           PERFORM 2200-COPIAR-REL-A-SEC THRU 2200-EXIT
+               UNTIL FIN-REL-SI.
+
+           CLOSE A-ARTI-REL.
+           CLOSE A-ARTI-SEC.
+
+           DISPLAY 'ARTICULOS TRASLADADOS DE AARTI.REL A AARTI.SEC: '
+               WS-CONTADOR.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-LEER-REL.
+      *-----------------------------------------------------------------
+           READ A-ARTI-REL NEXT RECORD AT END MOVE 'S' TO FIN-REL
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-COPIAR-REL-A-SEC.
+      *-----------------------------------------------------------------
+           MOVE CORRESPONDING R-ARTICULO-REL TO R-ARTICULO-SEC.
+           WRITE R-ARTICULO-SEC.
+           ADD 1 TO WS-CONTADOR.
+           PERFORM 2100-LEER-REL THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-CONVERTIR-SEC-A-REL.
+      *-----------------------------------------------------------------
+           OPEN INPUT A-ARTI-SEC.
+           OPEN OUTPUT A-ARTI-REL.
+
+           PERFORM 3100-LEER-SEC THRU 3100-EXIT.
+           PERFORM 3200-COPIAR-SEC-A-REL THRU 3200-EXIT
+               UNTIL FIN-SEC-SI.
+
+           CLOSE A-ARTI-SEC.
+           CLOSE A-ARTI-REL.
+
+           DISPLAY 'ARTICULOS TRASLADADOS DE AARTI.SEC A AARTI.REL: '
+               WS-CONTADOR.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3100-LEER-SEC.
+      *-----------------------------------------------------------------
+           READ A-ARTI-SEC AT END MOVE 'S' TO FIN-SEC
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3200-COPIAR-SEC-A-REL.
+      *-----------------------------------------------------------------
+           MOVE CORRESPONDING R-ARTICULO-SEC TO R-ARTICULO-REL.
+           WRITE R-ARTICULO-REL
+               INVALID KEY
+                   DISPLAY 'ERROR: COD-ARTI REPETIDO EN AARTI.SEC: '
+                       COD-ARTI OF R-ARTICULO-SEC
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR
+           END-WRITE.
+           PERFORM 3100-LEER-SEC THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
