@@ -0,0 +1,434 @@
+      *****************************************************************
+      *                                                               *
+      *   INFORME DE VALORACION DE INVENTARIO.                       *
+      *   LEE AARTI.SEC Y ATPAR.REL IGUAL QUE PE-AS03, CALCULA EL     *
+      *   VALOR DE CADA ARTICULO (NUM-ARTI * PRE-ARTI) Y EMITE UN     *
+      *   LISTADO CON CABECERA DE PAGINA, SUBTOTAL POR COD-TPARTI Y   *
+      *   TOTAL GENERAL AL FINAL.                                     *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-AS04.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       REMARKS. INFORME DE VALORACION DE INVENTARIO CON SUBTOTALES
+           POR TIPO DE ARTICULO Y TOTAL GENERAL.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 09/08/2026  DSI     PROGRAMA ORIGINAL.
+      * 09/08/2026  DSI     EL ARCHIVO DE TIPOS DE ARTICULO PASA A
+      *                     SER EL INDEXADO ATPAR.REL (MANTENIDO POR
+      *                     PE-TP07); LA TABLA DE TIPOS SE SIGUE
+      *                     CARGANDO POR LECTURA SECUENCIAL COMPLETA.
+      * 09/08/2026  DSI     EL REGISTRO DE ARTICULO INCORPORA EL
+      *                     PRECIO ANTERIOR Y LA FECHA DE EFECTO DEL
+      *                     PRECIO (VER PE-AR02); NO INTERVIENEN EN
+      *                     LA VALORACION, PERO SE ARRASTRAN EN LA
+      *                     ORDENACION PARA QUE EL REGISTRO FISICO
+      *                     DE AARTI.SEC QUEDE COMPLETO.
+      * 09/08/2026  DSI     WS-VALOR-ARTICULO SE AMPLIA PARA ADMITIR
+      *                     EL PRODUCTO MAXIMO DE STOCK POR PRECIO SIN
+      *                     TRUNCARSE, Y LA CARGA DE LA TABLA DE TIPOS
+      *                     COMPRUEBA EL LIMITE DE 50 ENTRADAS ANTES
+      *                     DE SEGUIR LEYENDO ATPAR.REL.
+      * 09/08/2026  DSI     LAS IMAGENES DE EDICION DE WS-LD-VALOR,
+      *                     WS-LS-SUBTOTAL Y WS-LT-TOTAL SE AMPLIAN
+      *                     PARA NO TRUNCAR LOS CAMPOS DE TRABAJO DE
+      *                     LOS QUE SE TRASLADAN.
+      * 09/08/2026  DSI     WS-SUBTOTAL-TIPO TAMBIEN SE AMPLIA A
+      *                     PIC 9(10)V9(02), IGUAL QUE WS-VALOR-
+      *                     ARTICULO Y WS-TOTAL-GENERAL, PARA QUE EL
+      *                     ACUMULADO POR TIPO NO SE TRUNQUE.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO DE ARTICULOS (ENTRADA)
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-ARTICULO.
+      *
+      *    DECLARACION DEL ARCHIVO DE TIPOS DE ARTICULO (ENTRADA)
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-TPARTI OF R-TIPOARTI
+               FILE STATUS IS FS-TIPOARTI.
+      *
+      *    ARCHIVO DE ARTICULOS ORDENADO POR TIPO (INTERMEDIO)
+      *
+           SELECT ARTICULO-ORD ASSIGN TO DISK 'AARTORD.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-ARTI-ORD.
+      *
+      *    ARCHIVO DE TRABAJO PARA LA ORDENACION (SORT)
+      *
+           SELECT WORK-ORDEN ASSIGN TO DISK 'WORKORD.TMP'.
+      *
+      *    LISTADO DE VALORACION DE INVENTARIO (SALIDA)
+      *
+           SELECT INFORME ASSIGN TO DISK 'INVAL.LIS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO.
+           02  COD-ARTI            PIC 9(04).
+           02  NOM-ARTI            PIC X(25).
+           02  NUM-ARTI            PIC 9(06).
+           02  PRE-ARTI            PIC 9(04)V9(02).
+           02  COD-TPARTI          PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULO
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD IS STANDARD.
+       01  R-TIPOARTI.
+           02  COD-TPARTI          PIC X(03).
+           02  DES-TPARTI          PIC X(20).
+      *
+      *    DESCRIPCION DEL REGISTRO DE TRABAJO DE LA ORDENACION
+      *
+      *    EL ORDEN DE LOS CAMPOS COINCIDE CON EL DE R-ARTICULO, YA
+      *    QUE EL SORT TRANSFIERE EL REGISTRO FISICO POSICION A
+      *    POSICION ENTRE EL ARCHIVO USING Y EL REGISTRO SD.
+      *
+       SD  WORK-ORDEN.
+       01  R-WORK-ORDEN.
+           02  CT-COD-ARTI         PIC 9(04).
+           02  CT-NOM-ARTI         PIC X(25).
+           02  CT-NUM-ARTI         PIC 9(06).
+           02  CT-PRE-ARTI         PIC 9(04)V9(02).
+           02  CT-COD-TPARTI       PIC X(03).
+           02  CT-PRE-ARTI-ANT     PIC 9(04)V9(02).
+           02  CT-FEC-EFECT-PRECIO PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DE ARTICULOS ORDENADOS POR TIPO.
+      *    MISMO ORDEN DE CAMPOS QUE R-WORK-ORDEN, POR LA MISMA RAZON.
+      *
+       FD  ARTICULO-ORD
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO-ORD.
+           02  CO-COD-ARTI         PIC 9(04).
+           02  CO-NOM-ARTI         PIC X(25).
+           02  CO-NUM-ARTI         PIC 9(06).
+           02  CO-PRE-ARTI         PIC 9(04)V9(02).
+           02  CO-COD-TPARTI       PIC X(03).
+           02  CO-PRE-ARTI-ANT     PIC 9(04)V9(02).
+           02  CO-FEC-EFECT-PRECIO PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DEL LISTADO DE SALIDA
+      *
+       FD  INFORME
+           LABEL RECORD IS STANDARD.
+       01  LIN-INFORME             PIC X(096).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ARTICULO             PIC X(02).
+       77  FS-TIPOARTI             PIC X(02).
+       77  FS-ARTI-ORD             PIC X(02).
+       77  FS-INFORME              PIC X(02).
+       77  FIN-ARTICULO            PIC X(01).
+           88  FIN-ARTICULO-SI     VALUE 'S'.
+           88  FIN-ARTICULO-NO     VALUE 'N'.
+       77  FIN-TIPOARTI            PIC X(01).
+           88  FIN-TIPOARTI-SI     VALUE 'S'.
+           88  FIN-TIPOARTI-NO     VALUE 'N'.
+       77  WS-PRIMER-GRUPO         PIC X(01).
+           88  WS-ES-PRIMER-GRUPO  VALUE 'S'.
+       77  WS-TPARTI-ANTERIOR      PIC X(03).
+       77  WS-DES-TPARTI-ACTUAL    PIC X(20).
+       77  WS-VALOR-ARTICULO       PIC 9(10)V9(02).
+       77  WS-SUBTOTAL-TIPO        PIC 9(10)V9(02).
+       77  WS-TOTAL-GENERAL        PIC 9(10)V9(02).
+       77  WS-LINEAS-PAGINA        PIC 9(02) COMP.
+       77  WS-MAX-LINEAS           PIC 9(02) COMP VALUE 20.
+       77  WS-PAGINA               PIC 9(04) COMP.
+
+      *
+      *    TABLA DE TIPOS DE ARTICULO, CARGADA UNA SOLA VEZ EN
+      *    MEMORIA PARA OBTENER LA DES-TPARTI DE CADA ARTICULO
+      *
+       01  TABLA-TIPOS.
+           05  ENTRADA-TIPO OCCURS 50 TIMES INDEXED BY IX-TIPO.
+               10  TT-COD-TPARTI   PIC X(03).
+               10  TT-DES-TPARTI   PIC X(20).
+       77  NUM-TIPOS                PIC 9(03) COMP VALUE 0.
+       77  WS-MAX-TIPOS             PIC 9(03) COMP VALUE 50.
+
+       01  WS-CABECERA-1.
+           05  FILLER              PIC X(36)
+               VALUE 'INFORME DE VALORACION DE INVENTARIO'.
+           05  FILLER              PIC X(10) VALUE SPACE.
+           05  FILLER              PIC X(08) VALUE 'PAGINA: '.
+           05  WS-C1-PAGINA        PIC ZZZ9.
+
+       01  WS-CABECERA-2.
+           05  FILLER              PIC X(04) VALUE 'COD.'.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  FILLER              PIC X(25) VALUE
+               'NOMBRE DEL ARTICULO'.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  FILLER              PIC X(07) VALUE 'STOCK'.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  FILLER              PIC X(09) VALUE 'PRECIO'.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  FILLER              PIC X(12) VALUE 'VALOR'.
+
+       01  WS-LINEA-GRUPO.
+           05  FILLER              PIC X(11) VALUE 'TIPO: '.
+           05  WS-LG-COD-TPARTI    PIC X(03).
+           05  FILLER              PIC X(03) VALUE ' - '.
+           05  WS-LG-DES-TPARTI    PIC X(20).
+
+       01  WS-LINEA-DETALLE.
+           05  WS-LD-COD-ARTI      PIC Z(03)9.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  WS-LD-NOM-ARTI      PIC X(25).
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  WS-LD-NUM-ARTI      PIC ZZZ.ZZ9.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  WS-LD-PRE-ARTI      PIC Z.ZZZ,99.
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  WS-LD-VALOR         PIC Z.ZZZ.ZZZ.ZZZ,99.
+
+       01  WS-LINEA-SUBTOTAL.
+           05  FILLER              PIC X(20) VALUE
+               'SUBTOTAL TIPO '.
+           05  WS-LS-COD-TPARTI    PIC X(03).
+           05  FILLER              PIC X(02) VALUE SPACE.
+           05  FILLER              PIC X(29) VALUE SPACE.
+           05  WS-LS-SUBTOTAL      PIC Z.ZZZ.ZZZ.ZZZ,99.
+
+       01  WS-LINEA-TOTAL.
+           05  FILLER              PIC X(34) VALUE
+               'TOTAL GENERAL DE LA VALORACION'.
+           05  WS-LT-TOTAL         PIC Z.ZZZ.ZZZ.ZZZ,99.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CARGAR-TABLA-TIPOS THRU 2000-EXIT.
+           PERFORM 3000-ORDENAR-ARTICULOS THRU 3000-EXIT.
+           PERFORM 4000-ABRIR-INFORME THRU 4000-EXIT.
+           PERFORM 4100-LEER-ARTICULO-ORD THRU 4100-EXIT.
+           PERFORM 4200-PROCESO-DETALLE THRU 4200-EXIT
+               UNTIL FIN-ARTICULO-SI.
+           IF NOT WS-ES-PRIMER-GRUPO
+               PERFORM 4500-IMPRIMIR-SUBTOTAL THRU 4500-EXIT
+           END-IF.
+           PERFORM 4700-IMPRIMIR-TOTAL-GENERAL THRU 4700-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO FIN-ARTICULO.
+           MOVE 'N' TO FIN-TIPOARTI.
+           MOVE 'S' TO WS-PRIMER-GRUPO.
+           MOVE SPACE TO WS-TPARTI-ANTERIOR.
+           MOVE ZERO TO WS-SUBTOTAL-TIPO.
+           MOVE ZERO TO WS-TOTAL-GENERAL.
+           MOVE ZERO TO WS-PAGINA.
+           MOVE 99 TO WS-LINEAS-PAGINA.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-CARGAR-TABLA-TIPOS.
+      *-----------------------------------------------------------------
+           OPEN INPUT A-TIPOARTI.
+           READ A-TIPOARTI NEXT RECORD AT END MOVE 'S' TO FIN-TIPOARTI
+           END-READ.
+
+           PERFORM 2100-CARGAR-UN-TIPO THRU 2100-EXIT
+               UNTIL FIN-TIPOARTI-SI.
+
+           CLOSE A-TIPOARTI.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-CARGAR-UN-TIPO.
+      *-----------------------------------------------------------------
+           IF NUM-TIPOS >= WS-MAX-TIPOS
+               DISPLAY 'AVISO: SE HAN SUPERADO LOS ' WS-MAX-TIPOS
+                   ' TIPOS DE ARTICULO ADMITIDOS EN EL INFORME. '
+                   'EL TIPO ' COD-TPARTI OF R-TIPOARTI
+                   ' Y LOS SIGUIENTES NO SE INCLUIRAN EN LA TABLA.'
+               MOVE 'S' TO FIN-TIPOARTI
+           ELSE
+               ADD 1 TO NUM-TIPOS
+               SET IX-TIPO TO NUM-TIPOS
+               MOVE COD-TPARTI OF R-TIPOARTI TO TT-COD-TPARTI (IX-TIPO)
+               MOVE DES-TPARTI OF R-TIPOARTI TO TT-DES-TPARTI (IX-TIPO)
+               READ A-TIPOARTI NEXT RECORD
+                   AT END MOVE 'S' TO FIN-TIPOARTI
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-ORDENAR-ARTICULOS.
+      *-----------------------------------------------------------------
+      *    ORDENA AARTI.SEC POR COD-TPARTI (Y COD-ARTI DENTRO DE
+      *    CADA TIPO) PARA PODER SACAR SUBTOTALES POR GRUPO.
+      *-----------------------------------------------------------------
+           SORT WORK-ORDEN
+               ON ASCENDING KEY CT-COD-TPARTI
+               ON ASCENDING KEY CT-COD-ARTI
+               USING A-ARTICULO
+               GIVING ARTICULO-ORD.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4000-ABRIR-INFORME.
+      *-----------------------------------------------------------------
+           OPEN INPUT ARTICULO-ORD.
+           OPEN OUTPUT INFORME.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4100-LEER-ARTICULO-ORD.
+      *-----------------------------------------------------------------
+           READ ARTICULO-ORD AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4200-PROCESO-DETALLE.
+      *-----------------------------------------------------------------
+           IF WS-ES-PRIMER-GRUPO OR
+                   CO-COD-TPARTI NOT = WS-TPARTI-ANTERIOR
+               IF NOT WS-ES-PRIMER-GRUPO
+                   PERFORM 4500-IMPRIMIR-SUBTOTAL THRU 4500-EXIT
+               END-IF
+               MOVE 'N' TO WS-PRIMER-GRUPO
+               MOVE CO-COD-TPARTI TO WS-TPARTI-ANTERIOR
+               MOVE ZERO TO WS-SUBTOTAL-TIPO
+               PERFORM 4300-BUSCAR-DESCRIPCION-TIPO THRU 4300-EXIT
+               PERFORM 4600-IMPRIMIR-CABECERA-GRUPO THRU 4600-EXIT
+           END-IF.
+
+           COMPUTE WS-VALOR-ARTICULO = CO-NUM-ARTI * CO-PRE-ARTI.
+           ADD WS-VALOR-ARTICULO TO WS-SUBTOTAL-TIPO.
+           ADD WS-VALOR-ARTICULO TO WS-TOTAL-GENERAL.
+
+           PERFORM 4400-IMPRIMIR-DETALLE THRU 4400-EXIT.
+           PERFORM 4100-LEER-ARTICULO-ORD THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4300-BUSCAR-DESCRIPCION-TIPO.
+      *-----------------------------------------------------------------
+           MOVE 'SIN DESCRIPCION' TO WS-DES-TPARTI-ACTUAL.
+           SET IX-TIPO TO 1.
+           SEARCH ENTRADA-TIPO
+               AT END
+                   CONTINUE
+               WHEN TT-COD-TPARTI (IX-TIPO) = CO-COD-TPARTI
+                   MOVE TT-DES-TPARTI (IX-TIPO)
+                       TO WS-DES-TPARTI-ACTUAL
+           END-SEARCH.
+       4300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4400-IMPRIMIR-DETALLE.
+      *-----------------------------------------------------------------
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+               PERFORM 4600-IMPRIMIR-CABECERA-GRUPO THRU 4600-EXIT
+           END-IF.
+
+           MOVE CO-COD-ARTI TO WS-LD-COD-ARTI.
+           MOVE CO-NOM-ARTI TO WS-LD-NOM-ARTI.
+           MOVE CO-NUM-ARTI TO WS-LD-NUM-ARTI.
+           MOVE CO-PRE-ARTI TO WS-LD-PRE-ARTI.
+           MOVE WS-VALOR-ARTICULO TO WS-LD-VALOR.
+           MOVE WS-LINEA-DETALLE TO LIN-INFORME.
+           WRITE LIN-INFORME.
+           ADD 1 TO WS-LINEAS-PAGINA.
+       4400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4500-IMPRIMIR-SUBTOTAL.
+      *-----------------------------------------------------------------
+           MOVE WS-TPARTI-ANTERIOR TO WS-LS-COD-TPARTI.
+           MOVE WS-SUBTOTAL-TIPO TO WS-LS-SUBTOTAL.
+           MOVE WS-LINEA-SUBTOTAL TO LIN-INFORME.
+           WRITE LIN-INFORME.
+           MOVE SPACE TO LIN-INFORME.
+           WRITE LIN-INFORME.
+           ADD 2 TO WS-LINEAS-PAGINA.
+       4500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4600-IMPRIMIR-CABECERA-GRUPO.
+      *-----------------------------------------------------------------
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WS-C1-PAGINA.
+           MOVE WS-CABECERA-1 TO LIN-INFORME.
+           WRITE LIN-INFORME AFTER ADVANCING PAGE.
+           MOVE WS-CABECERA-2 TO LIN-INFORME.
+           WRITE LIN-INFORME AFTER ADVANCING 2 LINES.
+           MOVE WS-TPARTI-ANTERIOR TO WS-LG-COD-TPARTI.
+           MOVE WS-DES-TPARTI-ACTUAL TO WS-LG-DES-TPARTI.
+           MOVE WS-LINEA-GRUPO TO LIN-INFORME.
+           WRITE LIN-INFORME AFTER ADVANCING 2 LINES.
+           MOVE 4 TO WS-LINEAS-PAGINA.
+       4600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4700-IMPRIMIR-TOTAL-GENERAL.
+      *-----------------------------------------------------------------
+           MOVE WS-TOTAL-GENERAL TO WS-LT-TOTAL.
+           MOVE SPACE TO LIN-INFORME.
+           WRITE LIN-INFORME AFTER ADVANCING 2 LINES.
+           MOVE WS-LINEA-TOTAL TO LIN-INFORME.
+           WRITE LIN-INFORME.
+       4700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+      *-----------------------------------------------------------------
+           CLOSE ARTICULO-ORD.
+           CLOSE INFORME.
+       9000-EXIT.
+           EXIT.
