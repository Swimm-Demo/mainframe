@@ -1,73 +1,449 @@
-      *
-      * PROGRAMA QUE ANADE REGISTROS EN UN ARCHIVO RELATIVO
-      * EN UNA DIRECCION ESPECIFICADA POR EL USUARIO
-      *
-
-123456 IDENTIFICATION DIVISION. 
-       PROGRAM-ID. PE-AR02.
-       REMARKS. ARCHIVOS/FICHEROS RELATIVOS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	  *
-	  * DECLARACION DEL ARCHIVO RELATIVO DE ARTICULOS
-	  *
-            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.REL' 
-                   ORGANIZATION RELATIVE
-                   ACCESS RANDOM
-				   RELATIVE KEY DIR-RELATIVA.
-
-	   DATA DIVISION.
-       FILE SECTION.
-      *
-	  * DESCRIPCION DEL REGISTRO DEL ARCHIVO RELATIVO DE ARTICULOS
-	  *
-       FD A-ARTICULO 
-	      LABEL RECORD IS STANDARD.
-       01 R-ARTICULO.
-          02 COD-ARTI     PIC 9(4).
-          02 NOM-ARTI     PIC X(25).
-		  02 NUM-ARTI     PIC 9(6).
-		  02 PRE-ARTI     PIC 9(4)V9(2).
-		  02 COD-TPARTI   PIC X(3).
-
-       WORKING-STORAGE SECTION.
-       77 FIN-ARTICULO    PIC X.
-       77 DIR-RELATIVA    PIC 9(4).
-	   77 DIR-USUARIO     PIC 9(4).
-
-       PROCEDURE DIVISION.
-       INICIO-PROGRAMA.
-
-           DISPLAY SPACE LINE 20 ERASE.
-		   DISPLAY 'INTRODUCE LA DIRECCION RELATIVA:'
-		   ACCEPT DIR-USUARIO NO BEEP.
-		   DISPLAY SPACE.
-		   
-		   OPEN I-O A-ARTICULO.
-		   
-		   MOVE 2 TO DIR-RELATIVA.
-		   READ A-ARTICULO
-		      INVALID
-			    DISPLAY 'ERROR INVALID: '
-				        'NO HAY CONTENIDO EN LA DIR. RELATIVA 2'
-		   END-READ.
-		   
-		   MOVE DIR-USUARIO TO DIR-RELATIVA.
-		   WRITE R-ARTICULO
-		      INVALID
-			    READ A-ARTICULO
-				DISPLAY 'INVALID: DIRECCION RELATIVA OCUPADA POR:'
-				DISPLAY 'DR: ' DIR-RELATIVA ' REG: ' COD-ARTI '-'
-				        NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI '-' COD-TPARTI
-			  NOT INVALID
-			    DISPLAY 'OK: REGISTRO 2 DUPLICADO EN LA '
-				        'DIRECCION RELATIVA: ' DIR-RELATIVA
-		   END-WRITE.
-
-           STOP RUN.
\ No newline at end of file
+      *****************************************************************
+      *                                                               *
+      *   PROGRAMA DE MANTENIMIENTO DEL ARCHIVO DE ARTICULOS          *
+      *   (A-ARTICULO), CON ALTA, MODIFICACION, BAJA Y CONSULTA DE    *
+      *   REGISTROS R-ARTICULO LOCALIZADOS POR SU CODIGO DE ARTICULO  *
+      *   (COD-ARTI) SOBRE ARCHIVO INDEXADO.                          *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-AR02.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 15/03/2019.
+       DATE-COMPILED.
+       REMARKS. MANTENIMIENTO DEL ARCHIVO DE ARTICULOS - ALTA, BAJA,
+           MODIFICACION Y CONSULTA POR CODIGO DE ARTICULO.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 15/03/2019  JLP     PROGRAMA ORIGINAL. ALTA DE ARTICULOS EN
+      *                     ARCHIVO RELATIVO POR DIRECCION FISICA.
+      * 09/08/2026  DSI     ARCHIVO A-ARTICULO REORGANIZADO COMO
+      *                     INDEXADO POR COD-ARTI. LAS ALTAS Y LAS
+      *                     CONSULTAS SE HACEN AHORA POR CODIGO DE
+      *                     ARTICULO, NO POR DIRECCION RELATIVA.
+      * 09/08/2026  DSI     CONVERTIDO EN MANTENIMIENTO COMPLETO POR
+      *                     MENU: ALTA, MODIFICACION Y BAJA DE
+      *                     ARTICULOS, ADEMAS DE LA CONSULTA.
+      * 09/08/2026  DSI     EL ALTA Y LA MODIFICACION VALIDAN AHORA
+      *                     EL COD-TPARTI CONTRA EL ARCHIVO DE TIPOS
+      *                     DE ARTICULO (ATPAR.SEC) ANTES DE ESCRIBIR.
+      * 09/08/2026  DSI     SE REGISTRA UN OPERADOR AL INICIO Y SE
+      *                     GRABA UNA LINEA DE AUDITORIA (AARTI.AUD)
+      *                     POR CADA ALTA, MODIFICACION Y BAJA QUE
+      *                     SE REALIZA CON EXITO SOBRE A-ARTICULO.
+      * 09/08/2026  DSI     EL ARCHIVO DE TIPOS DE ARTICULO PASA A
+      *                     SER EL INDEXADO ATPAR.REL (MANTENIDO POR
+      *                     PE-TP07); LA VALIDACION DEL COD-TPARTI SE
+      *                     HACE AHORA POR LECTURA DIRECTA EN LUGAR
+      *                     DE UN BARRIDO SECUENCIAL.
+      * 09/08/2026  DSI     EL REGISTRO DE ARTICULO INCORPORA EL
+      *                     PRECIO ANTERIOR Y LA FECHA DE EFECTO DEL
+      *                     PRECIO, ACTUALIZADOS AUTOMATICAMENTE CADA
+      *                     VEZ QUE LA MODIFICACION CAMBIA EL PRE-ARTI.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-ARTI
+               FILE STATUS IS FS-ARTICULO.
+      *
+      *    DECLARACION DEL ARCHIVO DE TIPOS DE ARTICULO (SOLO
+      *    LECTURA, PARA VALIDAR EL COD-TPARTI DE LOS ARTICULOS)
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-TPARTI OF R-TIPOARTI
+               FILE STATUS IS FS-TIPOARTI.
+      *
+      *    DECLARACION DEL ARCHIVO DE AUDITORIA DE ARTICULOS
+      *
+           SELECT A-AUDITORIA ASSIGN TO DISK 'AARTI.AUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DEL ARCHIVO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO.
+           02  COD-ARTI            PIC 9(04).
+           02  NOM-ARTI            PIC X(25).
+           02  NUM-ARTI            PIC 9(06).
+           02  PRE-ARTI            PIC 9(04)V9(02).
+           02  COD-TPARTI          PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULO
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD IS STANDARD.
+       01  R-TIPOARTI.
+           02  COD-TPARTI          PIC X(03).
+           02  DES-TPARTI          PIC X(20).
+      *
+      *    DESCRIPCION DEL REGISTRO DE AUDITORIA
+      *
+       FD  A-AUDITORIA
+           LABEL RECORD IS STANDARD.
+       01  R-AUDITORIA.
+           02  AUD-FECHA           PIC 9(08).
+           02  AUD-HORA            PIC 9(08).
+           02  AUD-OPERADOR        PIC X(08).
+           02  AUD-OPERACION       PIC X(01).
+               88  AUD-OPER-ALTA   VALUE 'A'.
+               88  AUD-OPER-MODIF  VALUE 'M'.
+               88  AUD-OPER-BAJA   VALUE 'B'.
+           02  AUD-COD-ARTI        PIC 9(04).
+           02  AUD-ANTES.
+               03  AUD-NOM-ARTI-ANT    PIC X(25).
+               03  AUD-NUM-ARTI-ANT    PIC 9(06).
+               03  AUD-PRE-ARTI-ANT    PIC 9(04)V9(02).
+               03  AUD-TPARTI-ANT      PIC X(03).
+           02  AUD-DESPUES.
+               03  AUD-NOM-ARTI-DES    PIC X(25).
+               03  AUD-NUM-ARTI-DES    PIC 9(06).
+               03  AUD-PRE-ARTI-DES    PIC 9(04)V9(02).
+               03  AUD-TPARTI-DES      PIC X(03).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ARTICULO             PIC X(02).
+           88  FS-ARTICULO-OK      VALUE '00'.
+       77  WS-FIN                  PIC X(01).
+           88  WS-FIN-SI           VALUE 'S'.
+           88  WS-FIN-NO           VALUE 'N'.
+       77  WS-OPCION               PIC X(01).
+           88  WS-OPCION-ALTA      VALUE '1'.
+           88  WS-OPCION-MODIF     VALUE '2'.
+           88  WS-OPCION-BAJA      VALUE '3'.
+           88  WS-OPCION-CONSULTA  VALUE '4'.
+           88  WS-OPCION-FIN       VALUE '0'.
+           88  WS-OPCION-VALIDA    VALUE '0' '1' '2' '3' '4'.
+       77  COD-ARTI-BUSCADO        PIC 9(04).
+       77  NOM-ARTI-NUEVO          PIC X(25).
+       77  NUM-ARTI-NUEVO          PIC 9(06).
+       77  PRE-ARTI-NUEVO          PIC 9(04)V9(02).
+       77  COD-TPARTI-NUEVO        PIC X(03).
+       77  FS-TIPOARTI             PIC X(02).
+       77  WS-COD-TPARTI-VAL       PIC X(03).
+       77  WS-TIPO-VALIDO          PIC X(01).
+           88  TIPO-ES-VALIDO      VALUE 'S'.
+           88  TIPO-NO-VALIDO      VALUE 'N'.
+       77  FS-AUDITORIA            PIC X(02).
+       77  WS-OPERADOR             PIC X(08).
+       77  WS-NOM-ARTI-ANTES       PIC X(25).
+       77  WS-NUM-ARTI-ANTES       PIC 9(06).
+       77  WS-PRE-ARTI-ANTES       PIC 9(04)V9(02).
+       77  WS-TPARTI-ANTES         PIC X(03).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESO-MENU THRU 2000-EXIT
+               UNTIL WS-OPCION-FIN.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-FIN.
+           MOVE SPACE TO WS-OPCION.
+           DISPLAY 'INTRODUCE TU CODIGO DE OPERADOR:'.
+           ACCEPT WS-OPERADOR.
+           OPEN I-O A-ARTICULO.
+           OPEN EXTEND A-AUDITORIA.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-PROCESO-MENU.
+      *-----------------------------------------------------------------
+           PERFORM 2100-MOSTRAR-MENU THRU 2100-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM 2200-ALTA-ARTICULO THRU 2200-EXIT
+               WHEN WS-OPCION-MODIF
+                   PERFORM 2300-MODIFICAR-ARTICULO THRU 2300-EXIT
+               WHEN WS-OPCION-BAJA
+                   PERFORM 2400-BAJA-ARTICULO THRU 2400-EXIT
+               WHEN WS-OPCION-CONSULTA
+                   PERFORM 2500-CONSULTAR-ARTICULO THRU 2500-EXIT
+               WHEN WS-OPCION-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCION NO VALIDA. VUELVA A INTENTARLO.'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-MOSTRAR-MENU.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY '---- MANTENIMIENTO DE ARTICULOS ----'.
+           DISPLAY '1. ALTA DE ARTICULO'.
+           DISPLAY '2. MODIFICACION DE ARTICULO'.
+           DISPLAY '3. BAJA DE ARTICULO'.
+           DISPLAY '4. CONSULTA DE ARTICULO'.
+           DISPLAY '0. FIN'.
+           DISPLAY 'ELIJA UNA OPCION:'.
+           ACCEPT WS-OPCION.
+
+           IF NOT WS-OPCION-VALIDA
+               DISPLAY 'OPCION NO VALIDA. VUELVA A INTENTARLO.'
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-ALTA-ARTICULO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE ARTICULO A DAR DE ALTA:'.
+           ACCEPT COD-ARTI.
+           DISPLAY 'INTRODUCE EL NOMBRE DEL ARTICULO:'.
+           ACCEPT NOM-ARTI.
+           DISPLAY 'INTRODUCE LAS UNIDADES EN STOCK:'.
+           ACCEPT NUM-ARTI.
+           DISPLAY 'INTRODUCE EL PRECIO DEL ARTICULO:'.
+           ACCEPT PRE-ARTI.
+           DISPLAY 'INTRODUCE EL CODIGO DE TIPO DE ARTICULO:'.
+           ACCEPT COD-TPARTI OF R-ARTICULO.
+
+           MOVE ZERO TO PRE-ARTI-ANT.
+           ACCEPT FEC-EFECT-PRECIO FROM DATE YYYYMMDD.
+
+           MOVE COD-TPARTI OF R-ARTICULO TO WS-COD-TPARTI-VAL.
+           PERFORM 2600-VALIDAR-TIPO-ARTICULO THRU 2600-EXIT.
+
+           IF TIPO-ES-VALIDO
+               WRITE R-ARTICULO
+                   INVALID KEY
+                       DISPLAY 'INVALID: YA EXISTE UN ARTICULO CON '
+                           'COD-ARTI: ' COD-ARTI
+                   NOT INVALID KEY
+                       DISPLAY 'OK: ARTICULO ' COD-ARTI ' DADO DE ALTA'
+                       MOVE SPACE TO WS-NOM-ARTI-ANTES
+                       MOVE ZERO TO WS-NUM-ARTI-ANTES
+                       MOVE ZERO TO WS-PRE-ARTI-ANTES
+                       MOVE SPACE TO WS-TPARTI-ANTES
+                       MOVE 'A' TO AUD-OPERACION
+                       PERFORM 2700-GRABAR-AUDITORIA THRU 2700-EXIT
+               END-WRITE
+           ELSE
+               DISPLAY 'ERROR: EL CODIGO DE TIPO DE ARTICULO '
+                   WS-COD-TPARTI-VAL ' NO EXISTE EN ATPAR.REL. '
+                   'ALTA CANCELADA.'
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2300-MODIFICAR-ARTICULO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE ARTICULO A MODIFICAR:'.
+           ACCEPT COD-ARTI-BUSCADO.
+
+           MOVE COD-ARTI-BUSCADO TO COD-ARTI.
+           READ A-ARTICULO
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE ARTICULO CON '
+                       'COD-ARTI: ' COD-ARTI-BUSCADO
+           END-READ.
+
+           IF FS-ARTICULO-OK
+               MOVE NOM-ARTI TO WS-NOM-ARTI-ANTES
+               MOVE NUM-ARTI TO WS-NUM-ARTI-ANTES
+               MOVE PRE-ARTI TO WS-PRE-ARTI-ANTES
+               MOVE COD-TPARTI OF R-ARTICULO TO WS-TPARTI-ANTES
+
+               DISPLAY 'DATOS ACTUALES: ' NOM-ARTI ' - ' NUM-ARTI
+                   ' - ' PRE-ARTI ' - ' COD-TPARTI OF R-ARTICULO
+
+               DISPLAY 'NUEVO NOMBRE DEL ARTICULO (ACTUAL: '
+                   NOM-ARTI '):'
+               ACCEPT NOM-ARTI-NUEVO
+               DISPLAY 'NUEVAS UNIDADES EN STOCK (ACTUAL: '
+                   NUM-ARTI '):'
+               ACCEPT NUM-ARTI-NUEVO
+               DISPLAY 'NUEVO PRECIO DEL ARTICULO (ACTUAL: '
+                   PRE-ARTI '):'
+               ACCEPT PRE-ARTI-NUEVO
+               DISPLAY 'NUEVO CODIGO DE TIPO DE ARTICULO (ACTUAL: '
+                   COD-TPARTI OF R-ARTICULO '):'
+               ACCEPT COD-TPARTI-NUEVO
+
+               MOVE COD-TPARTI-NUEVO TO WS-COD-TPARTI-VAL
+               PERFORM 2600-VALIDAR-TIPO-ARTICULO THRU 2600-EXIT
+
+               IF TIPO-ES-VALIDO
+                   IF PRE-ARTI-NUEVO NOT = PRE-ARTI
+                       MOVE PRE-ARTI TO PRE-ARTI-ANT
+                       ACCEPT FEC-EFECT-PRECIO FROM DATE YYYYMMDD
+                   END-IF
+                   MOVE NOM-ARTI-NUEVO TO NOM-ARTI
+                   MOVE NUM-ARTI-NUEVO TO NUM-ARTI
+                   MOVE PRE-ARTI-NUEVO TO PRE-ARTI
+                   MOVE COD-TPARTI-NUEVO TO COD-TPARTI OF R-ARTICULO
+
+                   REWRITE R-ARTICULO
+                       INVALID KEY
+                           DISPLAY 'ERROR INVALID: NO SE HA PODIDO '
+                               'ACTUALIZAR EL ARTICULO ' COD-ARTI
+                       NOT INVALID KEY
+                           DISPLAY 'OK: ARTICULO ' COD-ARTI
+                               ' MODIFICADO'
+                           MOVE 'M' TO AUD-OPERACION
+                           PERFORM 2700-GRABAR-AUDITORIA THRU 2700-EXIT
+                   END-REWRITE
+               ELSE
+                   DISPLAY 'ERROR: EL CODIGO DE TIPO DE ARTICULO '
+                       WS-COD-TPARTI-VAL ' NO EXISTE EN ATPAR.REL. '
+                       'MODIFICACION CANCELADA.'
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2400-BAJA-ARTICULO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE ARTICULO A DAR DE BAJA:'.
+           ACCEPT COD-ARTI-BUSCADO.
+
+           MOVE COD-ARTI-BUSCADO TO COD-ARTI.
+           READ A-ARTICULO
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE ARTICULO CON '
+                       'COD-ARTI: ' COD-ARTI-BUSCADO
+           END-READ.
+
+           IF FS-ARTICULO-OK
+               MOVE NOM-ARTI TO WS-NOM-ARTI-ANTES
+               MOVE NUM-ARTI TO WS-NUM-ARTI-ANTES
+               MOVE PRE-ARTI TO WS-PRE-ARTI-ANTES
+               MOVE COD-TPARTI OF R-ARTICULO TO WS-TPARTI-ANTES
+
+               DELETE A-ARTICULO
+                   INVALID KEY
+                       DISPLAY 'ERROR INVALID: NO SE HA PODIDO '
+                           'ELIMINAR EL ARTICULO ' COD-ARTI-BUSCADO
+                   NOT INVALID KEY
+                       DISPLAY 'OK: ARTICULO ' COD-ARTI-BUSCADO
+                           ' DADO DE BAJA'
+                       MOVE 'B' TO AUD-OPERACION
+                       PERFORM 2700-GRABAR-AUDITORIA THRU 2700-EXIT
+               END-DELETE
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2500-CONSULTAR-ARTICULO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'INTRODUCE EL CODIGO DE ARTICULO A CONSULTAR:'.
+           ACCEPT COD-ARTI-BUSCADO.
+
+           MOVE COD-ARTI-BUSCADO TO COD-ARTI.
+           READ A-ARTICULO
+               INVALID KEY
+                   DISPLAY 'ERROR INVALID: NO EXISTE ARTICULO CON '
+                       'COD-ARTI: ' COD-ARTI-BUSCADO
+               NOT INVALID KEY
+                   DISPLAY 'OK: COD-ARTI: ' COD-ARTI ' - ' NOM-ARTI
+                       ' - ' NUM-ARTI ' - ' PRE-ARTI ' - '
+                       COD-TPARTI OF R-ARTICULO
+                   DISPLAY 'PRECIO ANTERIOR: ' PRE-ARTI-ANT
+                       ' (DESDE: ' FEC-EFECT-PRECIO ')'
+           END-READ.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2600-VALIDAR-TIPO-ARTICULO.
+      *-----------------------------------------------------------------
+      *    COMPRUEBA QUE WS-COD-TPARTI-VAL EXISTE EN EL ARCHIVO DE
+      *    TIPOS DE ARTICULO. DEVUELVE EL RESULTADO EN WS-TIPO-VALIDO.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-TIPO-VALIDO.
+           MOVE WS-COD-TPARTI-VAL TO COD-TPARTI OF R-TIPOARTI.
+
+           OPEN INPUT A-TIPOARTI.
+           READ A-TIPOARTI
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-TIPO-VALIDO
+           END-READ.
+           CLOSE A-TIPOARTI.
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2700-GRABAR-AUDITORIA.
+      *-----------------------------------------------------------------
+      *    GRABA UNA LINEA EN AARTI.AUD CON EL OPERADOR, LA FECHA Y
+      *    HORA, Y LOS VALORES ANTERIORES Y POSTERIORES DEL ARTICULO.
+      *    AUD-OPERACION Y COD-ARTI YA HAN SIDO ESTABLECIDOS POR EL
+      *    PARRAFO QUE INVOCA A ESTE.
+      *-----------------------------------------------------------------
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-OPERADOR TO AUD-OPERADOR.
+           MOVE COD-ARTI TO AUD-COD-ARTI.
+           MOVE WS-NOM-ARTI-ANTES TO AUD-NOM-ARTI-ANT.
+           MOVE WS-NUM-ARTI-ANTES TO AUD-NUM-ARTI-ANT.
+           MOVE WS-PRE-ARTI-ANTES TO AUD-PRE-ARTI-ANT.
+           MOVE WS-TPARTI-ANTES TO AUD-TPARTI-ANT.
+
+           IF AUD-OPER-BAJA
+               MOVE SPACE TO AUD-NOM-ARTI-DES
+               MOVE ZERO TO AUD-NUM-ARTI-DES
+               MOVE ZERO TO AUD-PRE-ARTI-DES
+               MOVE SPACE TO AUD-TPARTI-DES
+           ELSE
+               MOVE NOM-ARTI TO AUD-NOM-ARTI-DES
+               MOVE NUM-ARTI TO AUD-NUM-ARTI-DES
+               MOVE PRE-ARTI TO AUD-PRE-ARTI-DES
+               MOVE COD-TPARTI OF R-ARTICULO TO AUD-TPARTI-DES
+           END-IF.
+
+           WRITE R-AUDITORIA.
+       2700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+      *-----------------------------------------------------------------
+           CLOSE A-ARTICULO.
+           CLOSE A-AUDITORIA.
+       9000-EXIT.
+           EXIT.
