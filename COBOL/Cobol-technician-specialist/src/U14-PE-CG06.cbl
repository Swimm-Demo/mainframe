@@ -0,0 +1,290 @@
+      *****************************************************************
+      *                                                               *
+      *   CARGA MASIVA DE ARTICULOS EN AARTI.REL A PARTIR DE UN       *
+      *   ARCHIVO DE TRANSACCIONES, CON PUNTO DE CONTROL (CHECKPOINT) *
+      *   CADA N REGISTROS PARA PODER REANUDAR LA CARGA SI EL PROCESO *
+      *   TERMINA ANORMALMENTE A MITAD DE UN LOTE GRANDE.             *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-CG06.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       REMARKS. CARGA EL ARCHIVO DE TRANSACCIONES ARTITRAN.SEC EN
+           AARTI.REL, GRABANDO UN PUNTO DE CONTROL CADA
+           WS-INTERVALO-CHECKPOINT REGISTROS PARA PERMITIR REANUDAR
+           LA CARGA DESDE EL ULTIMO PUNTO DE CONTROL SI EL PROCESO
+           SE INTERRUMPE.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 09/08/2026  DSI     PROGRAMA ORIGINAL.
+      * 09/08/2026  DSI     EL REGISTRO DE ARTICULO INCORPORA EL
+      *                     PRECIO ANTERIOR Y LA FECHA DE EFECTO DEL
+      *                     PRECIO (VER PE-AR02); EL ARCHIVO DE
+      *                     TRANSACCIONES LOS TRAE YA CALCULADOS.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO DE TRANSACCIONES DE ENTRADA
+      *
+           SELECT A-TRANSAC ASSIGN TO DISK 'ARTITRAN.SEC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSAC.
+      *
+      *    DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
+           SELECT A-ARTI-REL ASSIGN TO DISK 'AARTI.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-ARTI OF R-ARTICULO-REL
+               FILE STATUS IS FS-ARTI-REL.
+      *
+      *    DECLARACION DEL ARCHIVO DE PUNTOS DE CONTROL DE LA CARGA
+      *
+           SELECT A-CHECKPOINT ASSIGN TO DISK 'CARGA.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DE TRANSACCIONES
+      *
+       FD  A-TRANSAC
+           LABEL RECORD IS STANDARD.
+       01  R-TRANSAC.
+           02  COD-ARTI            PIC 9(04).
+           02  NOM-ARTI            PIC X(25).
+           02  NUM-ARTI            PIC 9(06).
+           02  PRE-ARTI            PIC 9(04)V9(02).
+           02  COD-TPARTI          PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO
+      *
+       FD  A-ARTI-REL
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO-REL.
+           02  COD-ARTI            PIC 9(04).
+           02  NOM-ARTI            PIC X(25).
+           02  NUM-ARTI            PIC 9(06).
+           02  PRE-ARTI            PIC 9(04)V9(02).
+           02  COD-TPARTI          PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+      *
+      *    DESCRIPCION DEL REGISTRO DE PUNTO DE CONTROL
+      *
+       FD  A-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  R-CHECKPOINT.
+           02  CKP-CONTADOR        PIC 9(08).
+           02  CKP-ESTADO          PIC X(01).
+               88  CKP-COMPLETO    VALUE 'S'.
+               88  CKP-PENDIENTE   VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+       77  FS-TRANSAC              PIC X(02).
+       77  FS-ARTI-REL             PIC X(02).
+       77  FS-CHECKPOINT           PIC X(02).
+       77  FIN-TRANSAC             PIC X(01).
+           88  FIN-TRANSAC-SI      VALUE 'S'.
+           88  FIN-TRANSAC-NO      VALUE 'N'.
+       77  WS-CONTADOR-REANUDAR    PIC 9(08) COMP.
+       77  WS-CONTADOR-OMITIDOS    PIC 9(08) COMP.
+       77  WS-CONTADOR-PROCESADOS  PIC 9(08) COMP.
+       77  WS-CONTADOR-CARGADOS    PIC 9(08) COMP.
+       77  WS-CONTADOR-RECHAZADOS  PIC 9(08) COMP.
+       77  WS-INTERVALO-CHECKPOINT PIC 9(04) COMP VALUE 50.
+       77  WS-COCIENTE-CHECKPOINT  PIC 9(08) COMP.
+       77  WS-RESTO-CHECKPOINT     PIC 9(04) COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESO-CARGA THRU 2000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO FIN-TRANSAC.
+           MOVE ZERO TO WS-CONTADOR-REANUDAR.
+           MOVE ZERO TO WS-CONTADOR-OMITIDOS.
+           MOVE ZERO TO WS-CONTADOR-PROCESADOS.
+           MOVE ZERO TO WS-CONTADOR-CARGADOS.
+           MOVE ZERO TO WS-CONTADOR-RECHAZADOS.
+
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+
+           OPEN INPUT A-TRANSAC.
+           OPEN I-O A-ARTI-REL.
+
+           IF WS-CONTADOR-REANUDAR > ZERO
+               DISPLAY 'REANUDANDO CARGA DESDE EL REGISTRO: '
+                   WS-CONTADOR-REANUDAR
+               PERFORM 1200-OMITIR-TRANSACCION THRU 1200-EXIT
+                   UNTIL FIN-TRANSAC-SI OR
+                       WS-CONTADOR-OMITIDOS = WS-CONTADOR-REANUDAR
+           ELSE
+               DISPLAY 'INICIANDO CARGA DESDE EL PRINCIPIO'
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1100-LEER-CHECKPOINT.
+      *-----------------------------------------------------------------
+      *    LEE EL ULTIMO PUNTO DE CONTROL, SI EXISTE. SI NO EXISTE
+      *    EL ARCHIVO, O SI EL ULTIMO PROCESO TERMINO COMPLETO, LA
+      *    CARGA EMPIEZA DESDE EL PRINCIPIO.
+      *-----------------------------------------------------------------
+           OPEN INPUT A-CHECKPOINT.
+
+           IF FS-CHECKPOINT = '35'
+               MOVE ZERO TO WS-CONTADOR-REANUDAR
+           ELSE
+               READ A-CHECKPOINT
+                   AT END
+                       MOVE ZERO TO WS-CONTADOR-REANUDAR
+                   NOT AT END
+                       IF CKP-COMPLETO
+                           MOVE ZERO TO WS-CONTADOR-REANUDAR
+                       ELSE
+                           MOVE CKP-CONTADOR TO WS-CONTADOR-REANUDAR
+                       END-IF
+               END-READ
+               CLOSE A-CHECKPOINT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1200-OMITIR-TRANSACCION.
+      *-----------------------------------------------------------------
+      *    AVANZA EL ARCHIVO DE TRANSACCIONES HASTA EL PUNTO DONDE
+      *    QUEDO LA CARGA ANTERIOR, SIN VOLVER A ESCRIBIR REGISTROS
+      *    QUE YA SE CARGARON.
+      *-----------------------------------------------------------------
+           READ A-TRANSAC AT END MOVE 'S' TO FIN-TRANSAC
+           END-READ.
+
+           IF NOT FIN-TRANSAC-SI
+               ADD 1 TO WS-CONTADOR-OMITIDOS
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-PROCESO-CARGA.
+      *-----------------------------------------------------------------
+           PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+           PERFORM 2200-CARGAR-ARTICULO THRU 2200-EXIT
+               UNTIL FIN-TRANSAC-SI.
+
+           DISPLAY 'TRANSACCIONES PROCESADAS: '
+               WS-CONTADOR-PROCESADOS.
+           DISPLAY 'ARTICULOS CARGADOS EN AARTI.REL: '
+               WS-CONTADOR-CARGADOS.
+           DISPLAY 'ARTICULOS RECHAZADOS (COD-ARTI DUPLICADO): '
+               WS-CONTADOR-RECHAZADOS.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-LEER-TRANSACCION.
+      *-----------------------------------------------------------------
+           READ A-TRANSAC AT END MOVE 'S' TO FIN-TRANSAC
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-CARGAR-ARTICULO.
+      *-----------------------------------------------------------------
+           MOVE COD-ARTI OF R-TRANSAC TO COD-ARTI OF R-ARTICULO-REL.
+           MOVE NOM-ARTI OF R-TRANSAC TO NOM-ARTI OF R-ARTICULO-REL.
+           MOVE NUM-ARTI OF R-TRANSAC TO NUM-ARTI OF R-ARTICULO-REL.
+           MOVE PRE-ARTI OF R-TRANSAC TO PRE-ARTI OF R-ARTICULO-REL.
+           MOVE COD-TPARTI OF R-TRANSAC
+               TO COD-TPARTI OF R-ARTICULO-REL.
+           MOVE PRE-ARTI-ANT OF R-TRANSAC
+               TO PRE-ARTI-ANT OF R-ARTICULO-REL.
+           MOVE FEC-EFECT-PRECIO OF R-TRANSAC
+               TO FEC-EFECT-PRECIO OF R-ARTICULO-REL.
+
+           WRITE R-ARTICULO-REL
+               INVALID KEY
+                   ADD 1 TO WS-CONTADOR-RECHAZADOS
+                   DISPLAY 'RECHAZADO: YA EXISTE UN ARTICULO CON '
+                       'COD-ARTI: ' COD-ARTI OF R-TRANSAC
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-CARGADOS
+           END-WRITE.
+
+           ADD 1 TO WS-CONTADOR-PROCESADOS.
+           COMPUTE WS-CONTADOR-REANUDAR =
+               WS-CONTADOR-REANUDAR + 1.
+
+           DIVIDE WS-CONTADOR-REANUDAR BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-COCIENTE-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT.
+
+           IF WS-RESTO-CHECKPOINT = ZERO
+               PERFORM 2300-GRABAR-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+
+           PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2300-GRABAR-CHECKPOINT.
+      *-----------------------------------------------------------------
+      *    GRABA EL NUMERO DE REGISTROS DE TRANSACCION YA PROCESADOS
+      *    (DESDE EL PRINCIPIO DEL ARCHIVO) PARA QUE UN REARRANQUE
+      *    PUEDA SALTARLOS SIN VOLVER A CARGARLOS.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT A-CHECKPOINT.
+           MOVE WS-CONTADOR-REANUDAR TO CKP-CONTADOR.
+           MOVE 'N' TO CKP-ESTADO.
+           WRITE R-CHECKPOINT.
+           CLOSE A-CHECKPOINT.
+
+           DISPLAY 'PUNTO DE CONTROL GRABADO EN EL REGISTRO: '
+               WS-CONTADOR-REANUDAR.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+      *-----------------------------------------------------------------
+           CLOSE A-TRANSAC.
+           CLOSE A-ARTI-REL.
+
+           OPEN OUTPUT A-CHECKPOINT.
+           MOVE ZERO TO CKP-CONTADOR.
+           MOVE 'S' TO CKP-ESTADO.
+           WRITE R-CHECKPOINT.
+           CLOSE A-CHECKPOINT.
+       9000-EXIT.
+           EXIT.
