@@ -1,104 +1,217 @@
-      *
-	  * ESTE PROGRAMA LEE LA INFORMACION DE LOS
-	  * ARCHIVOS SECUENCIALES DE ARTICULOS Y DE
-	  * TIPOS DE ARTICULOS Y MUESTRA SU
-	  * INFORMACION POR PANTALLA
-	  * LEE LOS ARCHIVOS ATPAR.SEC Y AARTI.SEC
-	  *
-
-123456 IDENTIFICATION DIVISION
-       PROGRAM-ID. PE-AS03.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-      *
-	  * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS
-	  *
-           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-	  *
-	  * DECLARACION DEL ARCHIVO DE ARTICULOS
-	  *
-	       SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DE TIPO DE ARTICULOS
-	  *
-	   FD  A-TIPOARTI
-	       LABEL RECORD STANDARD.
-	   01  R-TIPOARTI.
-	       02 COD-TPARTI   PIC X(3).
-		   02 DES-TPARTI   PIC X(20).
-	  *
-	  * DESCRIPCION DEL REGISTRO DE ARTICULOS
-	  *
-	   FD  A-ARTICULO
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI       PIC 9(X).
-		   02 NOM-ARTI       PIC X(25).
-		   02 NUM-ARTI       PIC 9(6).
-		   02 PRE-ARTI       PIC 9(4)V9(2).
-		   02 COD-TPARTI     PIC X(3).
-		   
-	   WORKING-STORAGE SECTION.
-	   77  FIN-ARTICULO      PIC X.
-	   77  FIN-TIPOARTI      PIX X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * LEER REGISTROS DEL ARCHIVO DE TIPO DE ARTICULOS
-	  *
-	       DISPLAY 'REGISTROS DEL ARCHIVO DE TIPO DE ARTICULOS'
-		   DISPLAY '------------------------------------------'
-		   
-		   MOVE 'N' TO FIN-TIPOARTI.
-		   OPEN INPUT A-TIPOARTI.
-		   
-		   READ A-TIPOARTI AT END MOVE 'S' TO FIN-TIPOARTI
-		   END-READ.
-		   
-		   PERFORM UNTIL FIN-TIPOARTI = 'S'
-		      DISPLAY COD-TPARTI OF R-TIPOARTI '-' DES-TPARTI
-			  READ A-TIPOARTI AT END MOVE 'S' TO FIN-TIPOARTI
-			  END-READ
-		   END-PERFORM.
-		   
-		   CLOSE A-TIPOARTI.
-		   
-	  *
-	  * LEER REGISTROS DEL ARCHIVO DE ARTICULOS
-	  *
-	       DISPLAY SPACE.
-		   DISPLAY 'REGISTROS DEL ARCHIVO DE ARTICULOS'
-		   DISPLAY '----------------------------------'
-		   
-		   MOVE 'N' TO FIN-ARTICULO
-		   OPEN INPUT A-ARTICULO.
-		   
-		   READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-		   END-READ.
-		   
-		   PERFORM UNTIL FIN-ARTICULO = 'S'
-		      DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-'
-			          PRE-ARTI '-' COD-TPARTI OF R-ARTICULO
-					  READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-					  END-READ
-		   END-PERFORM.
-		   
-		   CLOSE A-ARTICULO.
-		   
-		   STOP RUN.
-		   
\ No newline at end of file
+      *****************************************************************
+      *                                                               *
+      *   ESTE PROGRAMA LEE LA INFORMACION DE LOS ARCHIVOS DE TIPOS   *
+      *   DE ARTICULO Y DE ARTICULOS Y MUESTRA SU INFORMACION POR     *
+      *   PANTALLA. LEE ATPAR.REL Y AARTI.SEC.                        *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-AS03.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. GESTION DE ARTICULOS.
+       DATE-WRITTEN. 15/03/2019.
+       DATE-COMPILED.
+       REMARKS. LISTADO POR PANTALLA DE LOS ARCHIVOS DE TIPOS DE
+           ARTICULO Y DE ARTICULOS.
+
+      *-----------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *-----------------------------------------------------------------
+      * FECHA       AUTOR   DESCRIPCION
+      * 15/03/2019  JLP     PROGRAMA ORIGINAL.
+      * 09/08/2026  DSI     EL ARCHIVO DE TIPOS DE ARTICULO PASA A
+      *                     SER EL INDEXADO ATPAR.REL (MANTENIDO POR
+      *                     PE-TP07), LEIDO AQUI SECUENCIALMENTE.
+      * 09/08/2026  DSI     EL REGISTRO DE ARTICULO INCORPORA EL
+      *                     PRECIO ANTERIOR Y LA FECHA DE EFECTO DEL
+      *                     PRECIO (VER PE-AR02).
+      * 09/08/2026  DSI     EL LISTADO DE ARTICULOS ADMITE AHORA UN
+      *                     FILTRO OPCIONAL POR COD-TPARTI Y/O POR
+      *                     RANGO DE PRE-ARTI, EN LUGAR DE VOLCAR
+      *                     SIEMPRE TODO EL ARCHIVO.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    DECLARACION DEL ARCHIVO DE TIPOS DE ARTICULO
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.REL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-TPARTI OF R-TIPOARTI
+               FILE STATUS IS FS-TIPOARTI.
+      *
+      *    DECLARACION DEL ARCHIVO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-ARTICULO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    DESCRIPCION DEL REGISTRO DE TIPO DE ARTICULOS
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD IS STANDARD.
+       01  R-TIPOARTI.
+           02  COD-TPARTI          PIC X(03).
+           02  DES-TPARTI          PIC X(20).
+      *
+      *    DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD IS STANDARD.
+       01  R-ARTICULO.
+           02  COD-ARTI            PIC 9(04).
+           02  NOM-ARTI            PIC X(25).
+           02  NUM-ARTI            PIC 9(06).
+           02  PRE-ARTI            PIC 9(04)V9(02).
+           02  COD-TPARTI          PIC X(03).
+           02  PRE-ARTI-ANT        PIC 9(04)V9(02).
+           02  FEC-EFECT-PRECIO    PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  FS-TIPOARTI             PIC X(02).
+       77  FS-ARTICULO             PIC X(02).
+       77  FIN-TIPOARTI            PIC X(01).
+           88  FIN-TIPOARTI-SI     VALUE 'S'.
+           88  FIN-TIPOARTI-NO     VALUE 'N'.
+       77  FIN-ARTICULO            PIC X(01).
+           88  FIN-ARTICULO-SI     VALUE 'S'.
+           88  FIN-ARTICULO-NO     VALUE 'N'.
+       77  WS-FILTRO-TPARTI        PIC X(03).
+       77  WS-FILTRO-PRE-MIN       PIC 9(04)V9(02).
+       77  WS-FILTRO-PRE-MAX       PIC 9(04)V9(02).
+       77  WS-CUMPLE-FILTRO        PIC X(01).
+           88  WS-CUMPLE-FILTRO-SI VALUE 'S'.
+           88  WS-CUMPLE-FILTRO-NO VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-LISTAR-TIPOARTI THRU 1000-EXIT.
+           PERFORM 1900-PEDIR-FILTRO-ARTICULO THRU 1900-EXIT.
+           PERFORM 2000-LISTAR-ARTICULO THRU 2000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-LISTAR-TIPOARTI.
+      *-----------------------------------------------------------------
+           DISPLAY 'REGISTROS DEL ARCHIVO DE TIPO DE ARTICULOS'.
+           DISPLAY '------------------------------------------'.
+
+           MOVE 'N' TO FIN-TIPOARTI.
+           OPEN INPUT A-TIPOARTI.
+
+           READ A-TIPOARTI NEXT RECORD AT END MOVE 'S' TO FIN-TIPOARTI
+           END-READ.
+
+           PERFORM 1100-MOSTRAR-TIPOARTI THRU 1100-EXIT
+               UNTIL FIN-TIPOARTI-SI.
+
+           CLOSE A-TIPOARTI.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1100-MOSTRAR-TIPOARTI.
+      *-----------------------------------------------------------------
+           DISPLAY COD-TPARTI OF R-TIPOARTI '-' DES-TPARTI.
+
+           READ A-TIPOARTI NEXT RECORD AT END MOVE 'S' TO FIN-TIPOARTI
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1900-PEDIR-FILTRO-ARTICULO.
+      *-----------------------------------------------------------------
+      *    PIDE UN FILTRO OPCIONAL POR TIPO DE ARTICULO Y/O RANGO DE
+      *    PRECIO PARA LA CONSULTA. DEJAR EN BLANCO EL COD-TPARTI, O
+      *    LOS PRECIOS A CERO Y 9999,99 RESPECTIVAMENTE, EQUIVALE A
+      *    NO FILTRAR POR ESE CRITERIO.
+      *-----------------------------------------------------------------
+           MOVE SPACE TO WS-FILTRO-TPARTI.
+           MOVE ZERO TO WS-FILTRO-PRE-MIN.
+           MOVE 9999,99 TO WS-FILTRO-PRE-MAX.
+
+           DISPLAY SPACE.
+           DISPLAY 'FILTRO DE LA CONSULTA DE ARTICULOS (OPCIONAL)'.
+           DISPLAY 'COD-TPARTI A FILTRAR (EN BLANCO = TODOS):'.
+           ACCEPT WS-FILTRO-TPARTI.
+           DISPLAY 'PRECIO MINIMO (0 = SIN MINIMO):'.
+           ACCEPT WS-FILTRO-PRE-MIN.
+           DISPLAY 'PRECIO MAXIMO (9999,99 = SIN MAXIMO):'.
+           ACCEPT WS-FILTRO-PRE-MAX.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-LISTAR-ARTICULO.
+      *-----------------------------------------------------------------
+           DISPLAY SPACE.
+           DISPLAY 'REGISTROS DEL ARCHIVO DE ARTICULOS'.
+           DISPLAY '----------------------------------'.
+
+           MOVE 'N' TO FIN-ARTICULO.
+           OPEN INPUT A-ARTICULO.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+
+           PERFORM 2100-MOSTRAR-ARTICULO THRU 2100-EXIT
+               UNTIL FIN-ARTICULO-SI.
+
+           CLOSE A-ARTICULO.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2100-MOSTRAR-ARTICULO.
+      *-----------------------------------------------------------------
+           PERFORM 2200-EVALUAR-FILTRO-ARTICULO THRU 2200-EXIT.
+
+           IF WS-CUMPLE-FILTRO-SI
+               DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-'
+                   PRE-ARTI '-' COD-TPARTI OF R-ARTICULO
+           END-IF.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-EVALUAR-FILTRO-ARTICULO.
+      *-----------------------------------------------------------------
+      *    COMPRUEBA SI EL ARTICULO ACTUAL CUMPLE EL FILTRO PEDIDO EN
+      *    1900-PEDIR-FILTRO-ARTICULO. DEVUELVE EL RESULTADO EN
+      *    WS-CUMPLE-FILTRO.
+      *-----------------------------------------------------------------
+           MOVE 'S' TO WS-CUMPLE-FILTRO.
+
+           IF WS-FILTRO-TPARTI NOT = SPACE
+               IF COD-TPARTI OF R-ARTICULO NOT = WS-FILTRO-TPARTI
+                   MOVE 'N' TO WS-CUMPLE-FILTRO
+               END-IF
+           END-IF.
+
+           IF PRE-ARTI < WS-FILTRO-PRE-MIN
+               MOVE 'N' TO WS-CUMPLE-FILTRO
+           END-IF.
+
+           IF PRE-ARTI > WS-FILTRO-PRE-MAX
+               MOVE 'N' TO WS-CUMPLE-FILTRO
+           END-IF.
+       2200-EXIT.
+           EXIT.
